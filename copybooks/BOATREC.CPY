@@ -0,0 +1,23 @@
+000010*----------------------------------------------------------------*
+000020* COPYBOOK     : BOATREC                                          *
+000030* AUTHOR       : T. NAKAMURA                                      *
+000040* INSTALLATION : ADVENT OF CODE - DAY 6, BOAT RACE                *
+000050* DATE-WRITTEN : 09/08/2026                                       *
+000060*----------------------------------------------------------------*
+000070* REMARKS.                                                        *
+000080*   ONE INPUT RECORD FOR THE BOAT-RACE PROGRAMS - A RACE          *
+000090*   IDENTIFIER PLUS THE RACE TIME AND RECORD DISTANCE COLUMNS.    *
+000100*   SIZED TO THE WIDER OF THE FORMER PART 1/PART 2 LAYOUTS SO ONE *
+000110*   RECORD DEFINITION SERVES BOTH MODES OF THE MERGED PROGRAM.    *
+000120*----------------------------------------------------------------*
+000130* MODIFICATION HISTORY                                            *
+000140*----------------------------------------------------------------*
+000150* DATE       INIT  DESCRIPTION                                    *
+000160* 09/08/2026 TN    PULLED OUT OF DAY06 SO THE RECORD LAYOUT IS    *
+000170*                  DEFINED ONCE INSTEAD OF BEING COPIED BY HAND   *
+000180*                  INTO EACH RACE PROGRAM.                        *
+000190*----------------------------------------------------------------*
+000200 01  BOAT-RECORD.
+000210     05  RACE-ID                 PIC X(10).
+000220     05  COL-TIME                PIC 9(08).
+000230     05  COL-DIST                PIC 9(17).
