@@ -0,0 +1,522 @@
+000010*----------------------------------------------------------------*
+000020* PROGRAM      : DAY06                                            *
+000030* AUTHOR       : T. NAKAMURA                                      *
+000040* INSTALLATION : ADVENT OF CODE - DAY 6, BOAT RACE                *
+000050* DATE-WRITTEN : 06/12/2023                                       *
+000060*----------------------------------------------------------------*
+000070* REMARKS.                                                        *
+000080*   READS ONE OR MORE RACES (RACE TIME AND RECORD DISTANCE) AND   *
+000090*   COMPUTES THE NUMBER OF WAYS TO BEAT THE RECORD IN EACH RACE.  *
+000100*   WS-MODE-SW SELECTS HOW THE PER-RACE FIGURES ARE COMBINED:     *
+000110*     'M' - MULTI-RACE  - EACH INPUT LINE IS A SEPARATE RACE AND  *
+000120*                         THE PER-RACE COUNTS ARE MULTIPLIED      *
+000130*                         TOGETHER (FORMERLY PART 1).             *
+000140*     'S' - SINGLE-RACE - THE INPUT IS TREATED AS ONE RACE, WITH  *
+000150*                         THE DIGIT-KERNING FROM MULTI-RACE MODE  *
+000160*                         ALREADY REMOVED BY THE CALLER (FORMERLY *
+000170*                         PART 2).                                *
+000180*----------------------------------------------------------------*
+000190* MODIFICATION HISTORY                                            *
+000200*----------------------------------------------------------------*
+000210* DATE       INIT  DESCRIPTION                                    *
+000220* 06/12/2023 TN    ORIGINAL PROGRAM (PART 1 AND PART 2 WRITTEN     *
+000230*                  AND MAINTAINED AS TWO SEPARATE PROGRAMS).       *
+000240* 09/08/2026 TN    ADDED RACE-ID TO BOAT-RECORD SO RESULTS CAN     *
+000250*                  BE TIED BACK TO A SPECIFIC RACE.                *
+000260* 09/08/2026 TN    ADDED FD-RESULTS SO PER-BOAT AND GRAND-TOTAL    *
+000270*                  FIGURES ARE WRITTEN TO A DURABLE OUTPUT FILE    *
+000280*                  INSTEAD OF JUST BEING DISPLAYED.                *
+000290* 09/08/2026 TN    VALIDATE COL-TIME/COL-DIST BEFORE NUMVAL AND    *
+000300*                  ROUTE BAD RECORDS TO FD-EXCEPT INSTEAD OF       *
+000310*                  LETTING THEM ABEND OR CORRUPT THE RESULT.       *
+000320* 09/08/2026 TN    INPUT FILE NAME NOW COMES FROM THE COMMAND      *
+000330*                  LINE/DD OVERRIDE (WS-INPUT-FILE-NAME) INSTEAD   *
+000340*                  OF BEING HARD-CODED, DEFAULTING TO INPUT.DATA.  *
+000350* 09/08/2026 TN    MERGED THE PART 1 AND PART 2 PROGRAMS INTO A    *
+000360*                  SINGLE MODE-DRIVEN DAY06, SELECTED BY A SECOND  *
+000370*                  COMMAND-LINE TOKEN (MULTI/SINGLE, DEFAULT       *
+000380*                  MULTI), SO FIXES ONLY HAVE TO BE MADE ONCE.     *
+000390* 09/08/2026 TN    REPORT THE MIN/MAX CHARGE-TIME WINDOW (THE      *
+000400*                  BOUNDARY WS-TIME AND ITS MIRROR) FOR EACH RACE  *
+000410*                  ALONGSIDE THE WAYS-TO-WIN COUNT.                *
+000420* 09/08/2026 TN    REPLACED THE LINEAR WS-TIME SEARCH WITH A       *
+000430*                  CLOSED-FORM QUADRATIC-FORMULA SOLVE.            *
+000440* 09/08/2026 TN    ADDED A RECORD-COUNT RECONCILIATION LINE (READ  *
+000450*                  VS. PROCESSED) AT THE END OF THE RUN.           *
+000460* 09/08/2026 TN    MOVED BOAT-RECORD OUT TO THE BOATREC COPYBOOK.  *
+000470* 09/08/2026 TN    ADDED CHECKPOINT/RESTART LOGIC (FD-CHKPT) SO A  *
+000480*                  RERUN AFTER AN INTERRUPTION PICKS UP WHERE THE  *
+000490*                  LAST CHECKPOINT LEFT OFF INSTEAD OF REPLAYING   *
+000500*                  THE WHOLE FILE.                                 *
+000510* 09/08/2026 TN    WIDENED EXCEPT-RECORD SO WE-MESSAGE NO LONGER   *
+000520*                  GETS TRUNCATED. CHECKPOINT NOW ALSO CARRIES     *
+000530*                  WS-PROC-CT SO THE RECONCILIATION LINE STAYS     *
+000540*                  ACCURATE ACROSS A RESTART. RESULTS/EXCEPT FILE  *
+000550*                  NAMES ARE NOW DERIVED FROM THE INPUT FILE NAME  *
+000560*                  (OR TAKEN AS EXPLICIT PARAMETERS) SO RERUNNING  *
+000570*                  AN OLDER DATED INPUT FILE NO LONGER OVERWRITES  *
+000580*                  THE LATEST RUN'S ARCHIVED OUTPUT.               *
+000590* 09/08/2026 TN    FIND-CHARGE-WINDOW NOW TREATS A TIED RECORD     *
+000600*                  DISTANCE (ZERO-WIDTH WINDOW) AS A LEGITIMATE    *
+000610*                  ZERO-WIN RESULT INSTEAD OF AN INVERTED WINDOW,  *
+000620*                  AND ROUTES AN IMPOSSIBLE RECORD DISTANCE (NO    *
+000630*                  REAL-VALUED WINDOW AT ALL) TO FD-EXCEPT RATHER  *
+000640*                  THAN CALLING SQRT ON A NEGATIVE DISCRIMINANT.   *
+000650*                  THE CHECKPOINT FILE NAME IS NOW ALSO DERIVED    *
+000660*                  FROM THE INPUT FILE NAME SO A STALE CHECKPOINT  *
+000670*                  FROM ONE INPUT FILE CAN NEVER BE PICKED UP BY   *
+000680*                  A RUN AGAINST A DIFFERENT ONE.                  *
+000690* 09/08/2026 TN    CHECKPOINT IS NOW WRITTEN AFTER EVERY RECORD     *
+000700*                  (NOT JUST EVERY 1000TH) SO A RESTART NEVER       *
+000710*                  RE-APPENDS A RESULT/EXCEPT LINE THAT WAS         *
+000720*                  ALREADY WRITTEN BEFORE THE INTERRUPTION.         *
+000730*                  FD-RESULTS/FD-EXCEPT NOW CHECK FILE STATUS ON    *
+000740*                  THE RESTART EXTEND OPEN AND FALL BACK TO OUTPUT  *
+000750*                  IF THE FILE ISN'T THERE, INSTEAD OF ABENDING.    *
+000760*                  FIND-CHARGE-WINDOW NO LONGER UNDERFLOWS          *
+000770*                  WS-MAX-TIME FOR A ZERO-TIME RACE.                *
+000780*----------------------------------------------------------------*
+000790 IDENTIFICATION DIVISION.
+000800 PROGRAM-ID. DAY06.
+000810 AUTHOR. T. NAKAMURA.
+000820 INSTALLATION. ADVENT OF CODE.
+000830 DATE-WRITTEN. 06/12/2023.
+000840 DATE-COMPILED.
+000850 ENVIRONMENT DIVISION.
+000860 INPUT-OUTPUT SECTION.
+000870 FILE-CONTROL.
+000880     SELECT FD-INPUTS ASSIGN TO DYNAMIC WS-INPUT-FILE-NAME
+000890         ORGANIZATION IS LINE SEQUENTIAL.
+000900     SELECT FD-RESULTS ASSIGN TO DYNAMIC WS-RESULTS-FILE-NAME
+000910         ORGANIZATION IS LINE SEQUENTIAL
+000920         FILE STATUS IS WS-RESULTS-STATUS.
+000930     SELECT FD-EXCEPT ASSIGN TO DYNAMIC WS-EXCEPT-FILE-NAME
+000940         ORGANIZATION IS LINE SEQUENTIAL
+000950         FILE STATUS IS WS-EXCEPT-STATUS.
+000960     SELECT FD-CHKPT ASSIGN TO DYNAMIC WS-CHKPT-FILE-NAME
+000970         ORGANIZATION IS LINE SEQUENTIAL
+000980         FILE STATUS IS WS-CHKPT-STATUS.
+000990 DATA DIVISION.
+001000 FILE SECTION.
+001010 FD  FD-INPUTS.
+001020     COPY BOATREC.
+001030 FD  FD-RESULTS.
+001040 01  RESULTS-RECORD              PIC X(100).
+001050 FD  FD-EXCEPT.
+001060 01  EXCEPT-RECORD               PIC X(80).
+001070 FD  FD-CHKPT.
+001080 01  CHKPT-RECORD.
+001090     05  CK-READ-CT              PIC 9(09).
+001100     05  FILLER                  PIC X(01) VALUE SPACE.
+001110     05  CK-RES                  PIC 9(17).
+001120     05  FILLER                  PIC X(01) VALUE SPACE.
+001130     05  CK-PROC-CT              PIC 9(09).
+001140 WORKING-STORAGE SECTION.
+001150 01  WS-INPUT-FILE-NAME          PIC X(80) VALUE 'input.data'.
+001160 01  WS-RESULTS-FILE-NAME        PIC X(80) VALUE 'results.data'.
+001170 01  WS-EXCEPT-FILE-NAME         PIC X(80) VALUE 'except.data'.
+001180 01  WS-CHKPT-FILE-NAME          PIC X(80) VALUE 'day06.ckpt'.
+001190 01  WS-PARM-DATA                PIC X(80) VALUE SPACES.
+001200 01  WS-PARM-MODE                PIC X(10) VALUE SPACES.
+001210 01  WS-PARM-RESULTS             PIC X(80) VALUE SPACES.
+001220 01  WS-PARM-EXCEPT              PIC X(80) VALUE SPACES.
+001230 01  WS-EXCEPT-MSG               PIC X(24) VALUE SPACES.
+001240 01  WS-EOF                      PIC X(01) VALUE 'N'.
+001250     88  WS-END-OF-FILE                     VALUE 'Y'.
+001260 01  WS-MODE-SW                  PIC X(01) VALUE 'M'.
+001270     88  WS-MULTI-RACE                      VALUE 'M'.
+001280     88  WS-SINGLE-RACE                      VALUE 'S'.
+001290 01  WS-VALID-SW                 PIC X(01) VALUE 'Y'.
+001300     88  WS-DATA-VALID                      VALUE 'Y'.
+001310     88  WS-DATA-INVALID                     VALUE 'N'.
+001320 01  WS-RES                      PIC 9(17).
+001330 01  WS-READ-CT                  PIC 9(09) VALUE 0.
+001340 01  WS-PROC-CT                  PIC 9(09) VALUE 0.
+001350 01  WS-SKIP-CT                  PIC 9(09) VALUE 0.
+001360* THE CHECKPOINT IS WRITTEN AFTER EVERY RECORD (INTERVAL OF 1)
+001370* RATHER THAN BATCHED, SINCE FD-RESULTS/FD-EXCEPT ARE APPENDED TO
+001380* IMMEDIATELY AS EACH RECORD IS PROCESSED - BATCHING THE
+001390* CHECKPOINT WOULD LEAVE A WINDOW WHERE RECORDS ALREADY WRITTEN TO
+001400* THOSE FILES ARE REPLAYED (AND DUPLICATED) ON RESTART BECAUSE THE
+001410* CHECKPOINT HADN'T CAUGHT UP TO THEM YET.
+001420 77  WS-CHKPT-INTERVAL           PIC 9(05) VALUE 00001.
+001430 01  WS-CHKPT-STATUS             PIC X(02) VALUE SPACES.
+001440 01  WS-RESULTS-STATUS           PIC X(02) VALUE SPACES.
+001450 01  WS-EXCEPT-STATUS            PIC X(02) VALUE SPACES.
+001460 01  WS-CHKPT-SW                 PIC X(01) VALUE 'N'.
+001470     88  WS-CHKPT-EXISTS                    VALUE 'Y'.
+001480     88  WS-CHKPT-NONE                       VALUE 'N'.
+001490 01  WS-CHKPT-DIVQ                PIC 9(09).
+001500 01  WS-CHKPT-DIVR                PIC 9(05).
+001510 01  WS-BOAT-RES                 PIC 9(17).
+001520 01  WS-MIN-TIME                 PIC 9(08).
+001530 01  WS-MAX-TIME                 PIC 9(08).
+001540 01  WS-MIN-TIME-M1              PIC 9(08).
+001550 01  WS-MAX-TIME-P1              PIC 9(08).
+001560 01  WS-TIME-F                   COMP-2.
+001570 01  WS-DIST-F                   COMP-2.
+001580 01  WS-TIME-SQ-F                COMP-2.
+001590 01  WS-DIST-4X-F                COMP-2.
+001600 01  WS-DISC-F                   COMP-2.
+001610 01  WS-SQRT-F                   COMP-2.
+001620 01  WS-LOW-F                    COMP-2.
+001630 01  WS-HIGH-F                   COMP-2.
+001640 01  WS-CHECK-DIST               PIC 9(18).
+001650 01  WS-RESULT-LINE.
+001660     05  WR-RACE-ID              PIC X(10).
+001670     05  FILLER                  PIC X(01) VALUE SPACE.
+001680     05  WR-LABEL-TIME           PIC X(06) VALUE 'TIME: '.
+001690     05  WR-TIME                 PIC Z(7)9.
+001700     05  FILLER                  PIC X(01) VALUE SPACE.
+001710     05  WR-LABEL-DIST           PIC X(06) VALUE 'DIST: '.
+001720     05  WR-DIST                 PIC Z(16)9.
+001730     05  FILLER                  PIC X(01) VALUE SPACE.
+001740     05  WR-LABEL-RES            PIC X(08) VALUE 'RESULT: '.
+001750     05  WR-RESULT               PIC Z(16)9.
+001760     05  FILLER                  PIC X(01) VALUE SPACE.
+001770     05  WR-LABEL-WIN            PIC X(07) VALUE 'HOLD: '.
+001780     05  WR-MIN-TIME             PIC Z(7)9.
+001790     05  FILLER                  PIC X(01) VALUE '-'.
+001800     05  WR-MAX-TIME             PIC Z(7)9.
+001810 01  WS-TOTAL-LINE.
+001820     05  WT-LABEL                PIC X(20) VALUE
+001830             'GRAND TOTAL RESULT: '.
+001840     05  WT-RESULT               PIC Z(16)9.
+001850 01  WS-RECON-LINE.
+001860     05  WC-LABEL-READ           PIC X(14) VALUE
+001870             'RECORDS READ: '.
+001880     05  WC-READ                 PIC Z(8)9.
+001890     05  FILLER                  PIC X(01) VALUE SPACE.
+001900     05  WC-LABEL-PROC           PIC X(20) VALUE
+001910             'RECORDS PROCESSED: '.
+001920     05  WC-PROC                 PIC Z(8)9.
+001930 01  WS-EXCEPT-LINE.
+001940     05  WE-RACE-ID              PIC X(10).
+001950     05  FILLER                  PIC X(01) VALUE SPACE.
+001960     05  WE-LABEL-TIME           PIC X(06) VALUE 'TIME: '.
+001970     05  WE-TIME                 PIC X(08).
+001980     05  FILLER                  PIC X(01) VALUE SPACE.
+001990     05  WE-LABEL-DIST           PIC X(06) VALUE 'DIST: '.
+002000     05  WE-DIST                 PIC X(17).
+002010     05  FILLER                  PIC X(01) VALUE SPACE.
+002020     05  WE-MESSAGE              PIC X(24).
+002030 PROCEDURE DIVISION.
+002040*----------------------------------------------------------------*
+002050* MAINLINE                                                        *
+002060*----------------------------------------------------------------*
+002070     PERFORM GET-RUN-PARMS.
+002080
+002090     PERFORM LOAD-CHECKPOINT.
+002100     OPEN INPUT FD-INPUTS.
+002110     IF WS-CHKPT-EXISTS
+002120         OPEN EXTEND FD-RESULTS
+002130         IF WS-RESULTS-STATUS = '35'
+002140             OPEN OUTPUT FD-RESULTS
+002150         END-IF
+002160         OPEN EXTEND FD-EXCEPT
+002170         IF WS-EXCEPT-STATUS = '35'
+002180             OPEN OUTPUT FD-EXCEPT
+002190         END-IF
+002200     ELSE
+002210         OPEN OUTPUT FD-RESULTS
+002220         OPEN OUTPUT FD-EXCEPT
+002230     END-IF.
+002240
+002250     IF WS-READ-CT > 0
+002260         PERFORM SKIP-CHECKPOINTED-RECORDS
+002270     END-IF.
+002280
+002290     PERFORM UNTIL WS-END-OF-FILE
+002300         READ FD-INPUTS
+002310             AT END
+002320                 SET WS-END-OF-FILE TO TRUE
+002330             NOT AT END
+002340                 ADD 1 TO WS-READ-CT
+002350                 PERFORM PROCESS-BOAT
+002360                 IF WS-DATA-VALID
+002370                     ADD 1 TO WS-PROC-CT
+002380                     IF WS-MULTI-RACE
+002390                         PERFORM PROCESS-MULTI-RACE
+002400                     ELSE
+002410                         PERFORM PROCESS-SINGLE-RACE
+002420                     END-IF
+002430                     PERFORM WRITE-BOAT-RESULT
+002440                 END-IF
+002450                 DIVIDE WS-READ-CT BY WS-CHKPT-INTERVAL
+002460                     GIVING WS-CHKPT-DIVQ
+002470                     REMAINDER WS-CHKPT-DIVR
+002480                 IF WS-CHKPT-DIVR = 0
+002490                     PERFORM WRITE-CHECKPOINT
+002500                 END-IF
+002510         END-READ
+002520     END-PERFORM.
+002530
+002540     MOVE WS-RES TO WT-RESULT.
+002550     WRITE RESULTS-RECORD FROM WS-TOTAL-LINE.
+002560
+002570     MOVE WS-READ-CT TO WC-READ.
+002580     MOVE WS-PROC-CT TO WC-PROC.
+002590     WRITE RESULTS-RECORD FROM WS-RECON-LINE.
+002600
+002610     PERFORM CLEAR-CHECKPOINT.
+002620     CLOSE FD-INPUTS.
+002630     CLOSE FD-RESULTS.
+002640     CLOSE FD-EXCEPT.
+002650     DISPLAY "Result: " WS-RES.
+002660     DISPLAY "Records read/processed: " WS-READ-CT "/" WS-PROC-CT.
+002670     STOP RUN.
+002680
+002690*----------------------------------------------------------------*
+002700* GET-RUN-PARMS - PICK UP THE INPUT FILE NAME, THE MODE, AND THE  *
+002710* RESULT/EXCEPTION FILE NAMES FROM THE COMMAND LINE. FORMAT IS    *
+002720* "FILENAME [MULTI|SINGLE [RESULTS-FILE [EXCEPT-FILE]]]"; ALL     *
+002730* DEFAULT (INPUT.DATA, MULTI-RACE, RESULTS.DATA, EXCEPT.DATA)     *
+002740* WHEN OMITTED. WHEN A NON-DEFAULT INPUT FILE IS GIVEN BUT THE    *
+002750* RESULTS/EXCEPT FILES ARE NOT, THEY ARE DERIVED FROM THE INPUT   *
+002760* FILE NAME INSTEAD OF FALLING BACK TO RESULTS.DATA/EXCEPT.DATA,  *
+002770* SO RERUNNING AN OLDER DATED INPUT FILE FOR RECONCILIATION       *
+002780* DOES NOT CLOBBER THE LATEST RUN'S ARCHIVED OUTPUT. THE          *
+002790* CHECKPOINT FILE NAME IS DERIVED THE SAME WAY (NOT OVERRIDABLE   *
+002800* BY A COMMAND-LINE TOKEN) SO A CHECKPOINT LEFT BY AN INTERRUPTED *
+002810* RUN AGAINST ONE INPUT FILE IS NEVER PICKED UP BY A RUN AGAINST  *
+002820* A DIFFERENT ONE.                                                *
+002830*----------------------------------------------------------------*
+002840 GET-RUN-PARMS.
+002850     ACCEPT WS-PARM-DATA FROM COMMAND-LINE.
+002860     IF WS-PARM-DATA NOT = SPACES
+002870         UNSTRING WS-PARM-DATA DELIMITED BY SPACE
+002880             INTO WS-INPUT-FILE-NAME WS-PARM-MODE
+002890                  WS-PARM-RESULTS WS-PARM-EXCEPT
+002900         PERFORM BUILD-DEFAULT-OUTPUT-NAMES
+002910         IF WS-PARM-RESULTS NOT = SPACES
+002920             MOVE WS-PARM-RESULTS TO WS-RESULTS-FILE-NAME
+002930         END-IF
+002940         IF WS-PARM-EXCEPT NOT = SPACES
+002950             MOVE WS-PARM-EXCEPT TO WS-EXCEPT-FILE-NAME
+002960         END-IF
+002970     END-IF.
+002980
+002990     IF WS-PARM-MODE(1:1) = 'S'
+003000         SET WS-SINGLE-RACE TO TRUE
+003010     ELSE
+003020         SET WS-MULTI-RACE TO TRUE
+003030     END-IF.
+003040
+003050*----------------------------------------------------------------*
+003060* BUILD-DEFAULT-OUTPUT-NAMES - DERIVE RESULTS/EXCEPT/CHECKPOINT   *
+003070* FILE NAMES FROM THE INPUT FILE NAME (FILE.EXT.RESULTS /         *
+003080* FILE.EXT.EXCEPT / FILE.EXT.CKPT) SO EACH DATED INPUT FILE GETS  *
+003090* ITS OWN ARCHIVED OUTPUT AND ITS OWN CHECKPOINT.                 *
+003100*----------------------------------------------------------------*
+003110 BUILD-DEFAULT-OUTPUT-NAMES.
+003120     MOVE SPACES TO WS-RESULTS-FILE-NAME.
+003130     STRING FUNCTION TRIM(WS-INPUT-FILE-NAME) DELIMITED BY SIZE
+003140            '.results' DELIMITED BY SIZE
+003150         INTO WS-RESULTS-FILE-NAME.
+003160     MOVE SPACES TO WS-EXCEPT-FILE-NAME.
+003170     STRING FUNCTION TRIM(WS-INPUT-FILE-NAME) DELIMITED BY SIZE
+003180            '.except' DELIMITED BY SIZE
+003190         INTO WS-EXCEPT-FILE-NAME.
+003200     MOVE SPACES TO WS-CHKPT-FILE-NAME.
+003210     STRING FUNCTION TRIM(WS-INPUT-FILE-NAME) DELIMITED BY SIZE
+003220            '.ckpt' DELIMITED BY SIZE
+003230         INTO WS-CHKPT-FILE-NAME.
+003240
+003250*----------------------------------------------------------------*
+003260* LOAD-CHECKPOINT - IF A CHECKPOINT FROM A PRIOR, INTERRUPTED     *
+003270* RUN EXISTS, PICK UP THE RECORD COUNT AND RUNNING RESULT WHERE   *
+003280* IT LEFT OFF INSTEAD OF STARTING THE FILE OVER FROM SCRATCH.     *
+003290*----------------------------------------------------------------*
+003300 LOAD-CHECKPOINT.
+003310     SET WS-CHKPT-NONE TO TRUE.
+003320     SET WS-READ-CT TO 0.
+003330     SET WS-PROC-CT TO 0.
+003340     SET WS-RES TO 1.
+003350     OPEN INPUT FD-CHKPT.
+003360     IF WS-CHKPT-STATUS = '00'
+003370         READ FD-CHKPT
+003380             AT END
+003390                 CONTINUE
+003400             NOT AT END
+003410                 MOVE CK-READ-CT TO WS-READ-CT
+003420                 MOVE CK-RES TO WS-RES
+003430                 MOVE CK-PROC-CT TO WS-PROC-CT
+003440                 SET WS-CHKPT-EXISTS TO TRUE
+003450         END-READ
+003460         CLOSE FD-CHKPT
+003470     END-IF.
+003480
+003490*----------------------------------------------------------------*
+003500* SKIP-CHECKPOINTED-RECORDS - FD-INPUTS HAS NO RANDOM ACCESS, SO  *
+003510* A RESUMED RUN CATCHES UP TO THE CHECKPOINT BY RE-READING (AND   *
+003520* DISCARDING) THE RECORDS ALREADY ACCOUNTED FOR IN WS-READ-CT.    *
+003530*----------------------------------------------------------------*
+003540 SKIP-CHECKPOINTED-RECORDS.
+003550     SET WS-SKIP-CT TO 0.
+003560     PERFORM UNTIL WS-SKIP-CT >= WS-READ-CT
+003570                OR WS-END-OF-FILE
+003580         READ FD-INPUTS
+003590             AT END
+003600                 SET WS-END-OF-FILE TO TRUE
+003610             NOT AT END
+003620                 ADD 1 TO WS-SKIP-CT
+003630         END-READ
+003640     END-PERFORM.
+003650
+003660*----------------------------------------------------------------*
+003670* WRITE-CHECKPOINT - RECORD THE CURRENT RECORD COUNT AND RUNNING  *
+003680* RESULT SO A RESTART CAN PICK UP FROM HERE INSTEAD OF REPLAYING  *
+003690* THE WHOLE FILE. THE PRIOR CHECKPOINT (IF ANY) IS REPLACED.      *
+003700*----------------------------------------------------------------*
+003710 WRITE-CHECKPOINT.
+003720     OPEN OUTPUT FD-CHKPT.
+003730     MOVE WS-READ-CT TO CK-READ-CT.
+003740     MOVE WS-RES     TO CK-RES.
+003750     MOVE WS-PROC-CT TO CK-PROC-CT.
+003760     WRITE CHKPT-RECORD.
+003770     CLOSE FD-CHKPT.
+003780
+003790*----------------------------------------------------------------*
+003800* CLEAR-CHECKPOINT - THE RUN FINISHED THE WHOLE FILE, SO THE      *
+003810* CHECKPOINT NO LONGER APPLIES. TRUNCATE IT TO EMPTY SO THE NEXT  *
+003820* RUN STARTS FROM THE BEGINNING RATHER THAN RESUMING A COMPLETED  *
+003830* JOB.                                                            *
+003840*----------------------------------------------------------------*
+003850 CLEAR-CHECKPOINT.
+003860     OPEN OUTPUT FD-CHKPT.
+003870     CLOSE FD-CHKPT.
+003880
+003890*----------------------------------------------------------------*
+003900* PROCESS-BOAT - VALIDATE AND COMPUTE THE NUMBER OF WAYS TO BEAT  *
+003910* THE RECORD DISTANCE FOR ONE RACE (IDENTIFIED BY RACE-ID). A     *
+003920* RECORD DISTANCE BEYOND THE MAXIMUM ACHIEVABLE FOR THE GIVEN     *
+003930* TIME IS TREATED AS INVALID DATA (SAME AS A NON-NUMERIC COLUMN)  *
+003940* RATHER THAN BEING FED TO THE QUADRATIC SOLVE, SINCE THERE IS    *
+003950* NO REAL-VALUED CHARGE WINDOW FOR AN IMPOSSIBLE RACE.            *
+003960*----------------------------------------------------------------*
+003970 PROCESS-BOAT.
+003980     SET WS-DATA-VALID TO TRUE.
+003990
+004000* MAKE SURE THE TIME AND DIST COLUMNS ARE ACTUALLY NUMERIC
+004010* BEFORE TRUSTING NUMVAL TO CONVERT THEM.
+004020     IF FUNCTION TEST-NUMVAL(COL-TIME) NOT = 0
+004030        OR FUNCTION TEST-NUMVAL(COL-DIST) NOT = 0
+004040         MOVE 'NON-NUMERIC TIME OR DIST' TO WS-EXCEPT-MSG
+004050         SET WS-DATA-INVALID TO TRUE
+004060         PERFORM WRITE-EXCEPTION
+004070     ELSE
+004080         MOVE FUNCTION NUMVAL(COL-DIST) TO COL-DIST
+004090         MOVE FUNCTION NUMVAL(COL-TIME) TO COL-TIME
+004100         PERFORM FIND-CHARGE-WINDOW
+004110         IF WS-DISC-F < 0
+004120             MOVE 'IMPOSSIBLE RACE DISTANCE' TO WS-EXCEPT-MSG
+004130             SET WS-DATA-INVALID TO TRUE
+004140             PERFORM WRITE-EXCEPTION
+004150         ELSE
+004160             IF WS-MAX-TIME >= WS-MIN-TIME
+004170                 COMPUTE WS-BOAT-RES = WS-MAX-TIME - WS-MIN-TIME
+004180                 ADD 1 TO WS-BOAT-RES
+004190             ELSE
+004200*                 THE WINDOW CAME OUT INVERTED - E.G. THE RECORD    *
+004210*                 DISTANCE EXACTLY TIES THE BEST ACHIEVABLE         *
+004220*                 DISTANCE, SO THERE IS NO HOLD TIME THAT ACTUALLY  *
+004230*                 BEATS IT. REPORT A LEGITIMATE ZERO-WIN RESULT     *
+004240*                 RATHER THAN A NONSENSICAL HOLD WINDOW.            *
+004250                 MOVE ZERO TO WS-BOAT-RES
+004260                 MOVE ZERO TO WS-MIN-TIME
+004270                 MOVE ZERO TO WS-MAX-TIME
+004280             END-IF
+004290         END-IF
+004300     END-IF.
+004310
+004320*----------------------------------------------------------------*
+004330* FIND-CHARGE-WINDOW - SOLVE (COL-TIME - t) * t > COL-DIST FOR    *
+004340* THE HOLD TIME t DIRECTLY, VIA THE QUADRATIC FORMULA, INSTEAD    *
+004350* OF STEPPING t UP BY ONE UNTIL THE RECORD IS BEATEN. THE ROOTS   *
+004360* OF t**2 - COL-TIME*t + COL-DIST = 0 BRACKET THE WINNING RANGE;  *
+004370* THE FLOATING-POINT ESTIMATE IS THEN NUDGED ONTO THE NEAREST     *
+004380* INTEGER THAT ACTUALLY SATISFIES THE INEQUALITY. A NEGATIVE      *
+004390* DISCRIMINANT MEANS COL-DIST IS BEYOND ANY ACHIEVABLE DISTANCE   *
+004400* FOR COL-TIME, SO THE SQRT/WINDOW STEPS ARE SKIPPED AND          *
+004410* WS-DISC-F IS LEFT FOR PROCESS-BOAT TO TEST.                     *
+004420*----------------------------------------------------------------*
+004430 FIND-CHARGE-WINDOW.
+004440     COMPUTE WS-TIME-F = COL-TIME.
+004450     COMPUTE WS-DIST-F = COL-DIST.
+004460     COMPUTE WS-TIME-SQ-F = WS-TIME-F * WS-TIME-F.
+004470     COMPUTE WS-DIST-4X-F = 4 * WS-DIST-F.
+004480     COMPUTE WS-DISC-F = WS-TIME-SQ-F - WS-DIST-4X-F.
+004490     IF WS-DISC-F >= 0
+004500         COMPUTE WS-SQRT-F = FUNCTION SQRT(WS-DISC-F)
+004510         COMPUTE WS-LOW-F  = (WS-TIME-F - WS-SQRT-F) / 2
+004520         COMPUTE WS-HIGH-F = (WS-TIME-F + WS-SQRT-F) / 2
+004530
+004540         COMPUTE WS-MIN-TIME = FUNCTION INTEGER(WS-LOW-F) + 1
+004550         COMPUTE WS-CHECK-DIST = (COL-TIME - WS-MIN-TIME)
+004560                               * WS-MIN-TIME
+004570         IF WS-CHECK-DIST <= COL-DIST
+004580             ADD 1 TO WS-MIN-TIME
+004590         END-IF
+004600         IF WS-MIN-TIME > 0
+004610             COMPUTE WS-MIN-TIME-M1 = WS-MIN-TIME - 1
+004620             COMPUTE WS-CHECK-DIST = (COL-TIME - WS-MIN-TIME-M1)
+004630                                    * WS-MIN-TIME-M1
+004640             IF WS-CHECK-DIST > COL-DIST
+004650                 SUBTRACT 1 FROM WS-MIN-TIME
+004660             END-IF
+004670         END-IF
+004680
+004690         COMPUTE WS-MAX-TIME = FUNCTION INTEGER(WS-HIGH-F)
+004700         COMPUTE WS-CHECK-DIST = (COL-TIME - WS-MAX-TIME)
+004710                               * WS-MAX-TIME
+004720         IF WS-CHECK-DIST <= COL-DIST
+004730             IF WS-MAX-TIME > 0
+004740                 SUBTRACT 1 FROM WS-MAX-TIME
+004750             END-IF
+004760         END-IF
+004770         COMPUTE WS-MAX-TIME-P1 = WS-MAX-TIME + 1
+004780         COMPUTE WS-CHECK-DIST = (COL-TIME - WS-MAX-TIME-P1)
+004790                                * WS-MAX-TIME-P1
+004800         IF WS-CHECK-DIST > COL-DIST
+004810             ADD 1 TO WS-MAX-TIME
+004820         END-IF
+004830     END-IF.
+004840
+004850*----------------------------------------------------------------*
+004860* PROCESS-MULTI-RACE - FOLD THIS RACE'S RESULT INTO THE RUNNING   *
+004870* PRODUCT OF ALL RACES READ SO FAR.                               *
+004880*----------------------------------------------------------------*
+004890 PROCESS-MULTI-RACE.
+004900     COMPUTE WS-RES = WS-RES * WS-BOAT-RES.
+004910
+004920*----------------------------------------------------------------*
+004930* PROCESS-SINGLE-RACE - THE INPUT REPRESENTS ONE MERGED RACE, SO  *
+004940* THE RUNNING RESULT IS JUST THIS RACE'S COUNT.                   *
+004950*----------------------------------------------------------------*
+004960 PROCESS-SINGLE-RACE.
+004970     MOVE WS-BOAT-RES TO WS-RES.
+004980
+004990*----------------------------------------------------------------*
+005000* WRITE-BOAT-RESULT - WRITE ONE DETAIL LINE TO FD-RESULTS FOR     *
+005010* THE RACE JUST PROCESSED.                                       *
+005020*----------------------------------------------------------------*
+005030 WRITE-BOAT-RESULT.
+005040     MOVE RACE-ID     TO WR-RACE-ID.
+005050     MOVE COL-TIME    TO WR-TIME.
+005060     MOVE COL-DIST    TO WR-DIST.
+005070     MOVE WS-BOAT-RES TO WR-RESULT.
+005080     MOVE WS-MIN-TIME TO WR-MIN-TIME.
+005090     MOVE WS-MAX-TIME TO WR-MAX-TIME.
+005100     WRITE RESULTS-RECORD FROM WS-RESULT-LINE.
+005110
+005120*----------------------------------------------------------------*
+005130* WRITE-EXCEPTION - WRITE ONE LINE TO FD-EXCEPT FOR A RECORD      *
+005140* REJECTED BY PROCESS-BOAT, WITH THE REASON THE CALLER MOVED      *
+005150* INTO WS-EXCEPT-MSG BEFORE THE PERFORM.                          *
+005160*----------------------------------------------------------------*
+005170 WRITE-EXCEPTION.
+005180     MOVE RACE-ID       TO WE-RACE-ID.
+005190     MOVE COL-TIME      TO WE-TIME.
+005200     MOVE COL-DIST      TO WE-DIST.
+005210     MOVE WS-EXCEPT-MSG TO WE-MESSAGE.
+005220     WRITE EXCEPT-RECORD FROM WS-EXCEPT-LINE.
